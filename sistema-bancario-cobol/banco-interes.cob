@@ -0,0 +1,175 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-INTERES.
+       AUTHOR. Estefania Ramirez Martinez.
+
+      *> Proceso batch nocturno: liquida intereses sobre el saldo de
+      *> las cuentas de tipo AHORRO del fichero maestro CUENTAS.DAT,
+      *> anota cada liquidacion en el diario MOVIMIENTOS.DAT y deja el
+      *> saldo actualizado en el propio maestro. Tambien liquida, a la
+      *> tasa penalizadora WS-TASA-DESCUBIERTO, el interes por
+      *> descubierto de las cuentas CORRIENTE marcadas con
+      *> REG-INDICADOR-DESCUB = 'S'.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-MAESTRO ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NUMERO-CUENTA
+               FILE STATUS IS WS-STATUS-CUENTAS.
+
+           SELECT DIARIO-MOVIMIENTOS ASSIGN TO "MOVIMIENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DIARIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-MAESTRO.
+           COPY CUENTAREG.
+
+       FD  DIARIO-MOVIMIENTOS.
+           COPY MOVREG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARCHIVO.
+           05  WS-STATUS-CUENTAS   PIC XX VALUE '00'.
+           05  WS-STATUS-DIARIO    PIC XX VALUE '00'.
+           05  WS-FIN-CUENTAS      PIC X VALUE 'N'.
+
+       01  WS-CONTADORES.
+           05  WS-CUENTAS-LIQUIDADAS   PIC 9(5) VALUE ZEROS.
+           05  WS-TOTAL-INTERESES      PIC 9(9)V99 VALUE ZEROS.
+
+       01  WS-CALCULO-INTERES.
+           05  WS-IMPORTE-INTERES  PIC S9(7)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-SALDO-DEUDOR     PIC S9(7)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER VALUE ZEROS.
+
+      *> Tasa penalizadora aplicada al saldo en descubierto de las
+      *> cuentas CORRIENTE; es fija a nivel de sistema, no se guarda
+      *> por cuenta como REG-TASA-INTERES (que en CORRIENTE vale 0).
+       01  WS-TASA-DESCUBIERTO     PIC 9V9999 VALUE 0.1500.
+
+       01  WS-MOVIMIENTO.
+           05  WS-MOV-TIPO             PIC X(10) VALUE SPACES.
+           05  WS-MOV-IMPORTE          PIC 9(7)V99 VALUE ZEROS.
+           05  WS-MOV-SALDO-ANTERIOR   PIC S9(7)V99 VALUE ZEROS.
+           05  WS-MOV-SALDO-NUEVO      PIC S9(7)V99 VALUE ZEROS.
+
+       01  WS-FECHA-HORA-ACTUAL.
+           05  WS-FECHA-ACTUAL     PIC 9(8).
+           05  WS-HORA-ACTUAL      PIC 9(6).
+           05  WS-FECHA-HORA-RESTO PIC X(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY '*** LIQUIDACION DE INTERESES - CUENTAS AHORRO ***'
+           PERFORM ABRIR-FICHEROS
+           PERFORM RECORRER-CUENTAS UNTIL WS-FIN-CUENTAS = 'S'
+           PERFORM CERRAR-FICHEROS
+           DISPLAY 'Cuentas liquidadas: ' WS-CUENTAS-LIQUIDADAS
+           DISPLAY 'Total intereses abonados: ' WS-TOTAL-INTERESES
+           DISPLAY '*** FIN DEL PROCESO ***'
+           STOP RUN.
+
+       ABRIR-FICHEROS.
+           OPEN I-O CUENTAS-MAESTRO
+           IF WS-STATUS-CUENTAS NOT = '00'
+               DISPLAY 'Error: no se pudo abrir CUENTAS.DAT - status '
+                   WS-STATUS-CUENTAS
+               MOVE 'S' TO WS-FIN-CUENTAS
+           END-IF
+           OPEN EXTEND DIARIO-MOVIMIENTOS
+           IF WS-STATUS-DIARIO = '05' OR WS-STATUS-DIARIO = '35'
+               OPEN OUTPUT DIARIO-MOVIMIENTOS
+           END-IF
+           MOVE ZEROS TO REG-NUMERO-CUENTA
+           START CUENTAS-MAESTRO KEY IS NOT LESS THAN REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'S' TO WS-FIN-CUENTAS
+           END-START.
+
+       RECORRER-CUENTAS.
+           READ CUENTAS-MAESTRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIN-CUENTAS
+           END-READ
+           IF WS-FIN-CUENTAS NOT = 'S'
+               IF REG-TIPO-CUENTA = 'AHORRO'
+                   PERFORM LIQUIDAR-INTERES-CUENTA
+               END-IF
+               IF REG-TIPO-CUENTA = 'CORRIENTE'
+                       AND REG-INDICADOR-DESCUB = 'S'
+                   PERFORM LIQUIDAR-INTERES-DESCUBIERTO
+               END-IF
+           END-IF.
+
+       LIQUIDAR-INTERES-CUENTA.
+           COMPUTE WS-IMPORTE-INTERES ROUNDED =
+               REG-SALDO * REG-TASA-INTERES
+           IF WS-IMPORTE-INTERES > 0
+               MOVE REG-SALDO TO WS-MOV-SALDO-ANTERIOR
+               ADD WS-IMPORTE-INTERES TO REG-SALDO
+               MOVE REG-SALDO TO WS-MOV-SALDO-NUEVO
+               REWRITE REG-CUENTA
+               INVALID KEY
+                   DISPLAY 'Error al actualizar cuenta '
+                       REG-NUMERO-CUENTA
+               NOT INVALID KEY
+                   MOVE 'INTERES'        TO WS-MOV-TIPO
+                   MOVE WS-IMPORTE-INTERES TO WS-MOV-IMPORTE
+                   MOVE REG-NUMERO-CUENTA  TO REG-MOV-NUMERO-CUENTA
+                   PERFORM ANOTAR-MOVIMIENTO
+                   ADD 1 TO WS-CUENTAS-LIQUIDADAS
+                   ADD WS-IMPORTE-INTERES TO WS-TOTAL-INTERESES
+                   DISPLAY 'Cuenta ' REG-NUMERO-CUENTA
+                       ' interes abonado: ' WS-IMPORTE-INTERES
+           END-REWRITE.
+
+       LIQUIDAR-INTERES-DESCUBIERTO.
+           COMPUTE WS-SALDO-DEUDOR = 0 - REG-SALDO
+           COMPUTE WS-IMPORTE-INTERES ROUNDED =
+               WS-SALDO-DEUDOR * WS-TASA-DESCUBIERTO
+           IF WS-IMPORTE-INTERES > 0
+               MOVE REG-SALDO TO WS-MOV-SALDO-ANTERIOR
+               SUBTRACT WS-IMPORTE-INTERES FROM REG-SALDO
+               MOVE REG-SALDO TO WS-MOV-SALDO-NUEVO
+               REWRITE REG-CUENTA
+               INVALID KEY
+                   DISPLAY 'Error al actualizar cuenta '
+                       REG-NUMERO-CUENTA
+               NOT INVALID KEY
+                   MOVE 'INT-DESCUB'      TO WS-MOV-TIPO
+                   MOVE WS-IMPORTE-INTERES TO WS-MOV-IMPORTE
+                   MOVE REG-NUMERO-CUENTA  TO REG-MOV-NUMERO-CUENTA
+                   PERFORM ANOTAR-MOVIMIENTO
+                   ADD 1 TO WS-CUENTAS-LIQUIDADAS
+                   ADD WS-IMPORTE-INTERES TO WS-TOTAL-INTERESES
+                   DISPLAY 'Cuenta ' REG-NUMERO-CUENTA
+                       ' interes por descubierto cargado: '
+                       WS-IMPORTE-INTERES
+           END-REWRITE.
+
+       ANOTAR-MOVIMIENTO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL
+           MOVE WS-FECHA-ACTUAL        TO REG-MOV-FECHA
+           MOVE WS-HORA-ACTUAL         TO REG-MOV-HORA
+           MOVE WS-MOV-TIPO            TO REG-MOV-TIPO
+           MOVE WS-MOV-IMPORTE         TO REG-MOV-IMPORTE
+           MOVE WS-MOV-SALDO-ANTERIOR  TO REG-MOV-SALDO-ANTERIOR
+           MOVE WS-MOV-SALDO-NUEVO     TO REG-MOV-SALDO-NUEVO
+           WRITE REG-MOVIMIENTO.
+
+       CERRAR-FICHEROS.
+           CLOSE CUENTAS-MAESTRO
+           CLOSE DIARIO-MOVIMIENTOS.
+
+       END PROGRAM BANCO-INTERES.
