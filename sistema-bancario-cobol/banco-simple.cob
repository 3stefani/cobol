@@ -1,122 +1,812 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANCO-SIMPLE.
-       AUTHOR. Estefania Ramirez Martinez.
-       
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-PC.
-       OBJECT-COMPUTER. IBM-PC.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CUENTA.
-           05  WS-NUMERO-CUENTA    PIC 9(10) VALUE ZEROS.
-           05  WS-TITULAR          PIC X(30) VALUE SPACES.
-           05  WS-SALDO            PIC 9(7)V99 VALUE ZEROS.
-           05  WS-TIPO-CUENTA      PIC X(10) VALUE SPACES.
-       
-       01  WS-OPERACION.
-           05  WS-OPCION           PIC 9 VALUE ZERO.
-           05  WS-IMPORTE          PIC 9(7)V99 VALUE ZEROS.
-           05  WS-SALDO-TEMP       PIC 9(7)V99 VALUE ZEROS.
-       
-       01  WS-MENSAJES.
-           05  WS-MSG-BIENVENIDA   PIC X(50) VALUE
-               '*** SISTEMA BANCARIO - GESTION DE CUENTAS ***'.
-           05  WS-MSG-MENU         PIC X(40) VALUE
-               '1-Consultar 2-Ingresar 3-Retirar 4-Salir'.
-           05  WS-MSG-SALDO        PIC X(20) VALUE 'Saldo actual: '.
-           05  WS-MSG-ERROR        PIC X(30) VALUE
-               'Error: Saldo insuficiente'.
-           05  WS-MSG-EXITO        PIC X(30) VALUE
-               'Operacion realizada con exito'.
-       
-       01  WS-CONTROL.
-           05  WS-CONTINUAR        PIC X VALUE 'S'.
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM INICIALIZAR-CUENTA
-           PERFORM MOSTRAR-BIENVENIDA
-           PERFORM MENU-PRINCIPAL UNTIL WS-OPCION = 4
-           PERFORM DESPEDIDA
-           STOP RUN.
-       
-       INICIALIZAR-CUENTA.
-           MOVE 1234567890 TO WS-NUMERO-CUENTA
-           MOVE 'CLIENTE EJEMPLO' TO WS-TITULAR
-           MOVE 1000.00 TO WS-SALDO
-           MOVE 'CORRIENTE' TO WS-TIPO-CUENTA.
-       
-       MOSTRAR-BIENVENIDA.
-           DISPLAY ' '
-           DISPLAY WS-MSG-BIENVENIDA
-           DISPLAY ' '
-           DISPLAY 'Cuenta: ' WS-NUMERO-CUENTA
-           DISPLAY 'Titular: ' WS-TITULAR
-           DISPLAY 'Tipo: ' WS-TIPO-CUENTA
-           DISPLAY '=================================='
-           DISPLAY ' '.
-       
-       MENU-PRINCIPAL.
-           DISPLAY WS-MSG-MENU
-           ACCEPT WS-OPCION
-           
-           EVALUATE WS-OPCION
-               WHEN 1
-                   PERFORM CONSULTAR-SALDO
-               WHEN 2
-                   PERFORM REALIZAR-INGRESO
-               WHEN 3
-                   PERFORM REALIZAR-RETIRADA
-               WHEN 4
-                   CONTINUE
-               WHEN OTHER
-                   DISPLAY 'Opcion no valida'
-           END-EVALUATE
-           DISPLAY ' '.
-       
-       CONSULTAR-SALDO.
-           DISPLAY '--- CONSULTA DE SALDO ---'
-           DISPLAY WS-MSG-SALDO WS-SALDO ' EUR'
-           DISPLAY '------------------------'.
-       
-       REALIZAR-INGRESO.
-           DISPLAY '--- INGRESO DE EFECTIVO ---'
-           DISPLAY 'Importe a ingresar: '
-           ACCEPT WS-IMPORTE
-           
-           IF WS-IMPORTE > 0
-               ADD WS-IMPORTE TO WS-SALDO
-               DISPLAY WS-MSG-EXITO
-               DISPLAY 'Nuevo saldo: ' WS-SALDO ' EUR'
-           ELSE
-               DISPLAY 'Error: Importe debe ser mayor que 0'
-           END-IF
-           DISPLAY '-------------------------'.
-       
-       REALIZAR-RETIRADA.
-           DISPLAY '--- RETIRADA DE EFECTIVO ---'
-           DISPLAY 'Importe a retirar: '
-           ACCEPT WS-IMPORTE
-           
-           IF WS-IMPORTE > WS-SALDO
-               DISPLAY WS-MSG-ERROR
-           ELSE
-               IF WS-IMPORTE > 0
-                   SUBTRACT WS-IMPORTE FROM WS-SALDO
-                   DISPLAY WS-MSG-EXITO
-                   DISPLAY 'Nuevo saldo: ' WS-SALDO ' EUR'
-               ELSE
-                   DISPLAY 'Error: Importe debe ser mayor que 0'
-               END-IF
-           END-IF
-           DISPLAY '--------------------------'.
-       
-       DESPEDIDA.
-           DISPLAY ' '
-           DISPLAY 'Gracias por utilizar nuestros servicios'
-           DISPLAY 'Hasta pronto!'
-           DISPLAY ' '.
-       
-       END PROGRAM BANCO-SIMPLE.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-SIMPLE.
+       AUTHOR. Estefania Ramirez Martinez.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-MAESTRO ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NUMERO-CUENTA
+               FILE STATUS IS WS-STATUS-CUENTAS.
+
+           SELECT DIARIO-MOVIMIENTOS ASSIGN TO "MOVIMIENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DIARIO.
+
+           SELECT CHECKPOINT-MARCA ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+           SELECT INFORME-EXTRACTO ASSIGN TO "EXTRACTO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRACTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-MAESTRO.
+           COPY CUENTAREG.
+
+       FD  DIARIO-MOVIMIENTOS.
+           COPY MOVREG.
+
+       FD  CHECKPOINT-MARCA.
+       01  REG-CHECKPOINT.
+           05  REG-CHK-NUMERO-CUENTA   PIC 9(10).
+           05  REG-CHK-FECHA           PIC 9(8).
+           05  REG-CHK-HORA            PIC 9(6).
+
+       FD  INFORME-EXTRACTO.
+       01  REG-LINEA-EXTRACTO          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUENTA.
+           05  WS-NUMERO-CUENTA       PIC 9(10) VALUE ZEROS.
+           05  WS-TITULAR             PIC X(30) VALUE SPACES.
+           05  WS-SALDO               PIC S9(7)V99 SIGN IS TRAILING
+                                       SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-TIPO-CUENTA         PIC X(10) VALUE SPACES.
+           05  WS-LIMITE-DESCUBIERTO  PIC 9(7)V99 VALUE ZEROS.
+           05  WS-INDICADOR-DESCUB    PIC X VALUE 'N'.
+           05  WS-TASA-INTERES        PIC 9V9999 VALUE ZEROS.
+           05  WS-PIN                 PIC 9(4) VALUE ZEROS.
+           05  WS-INTENTOS-FALLIDOS   PIC 9 VALUE ZEROS.
+           05  WS-CUENTA-BLOQUEADA    PIC X VALUE 'N'.
+
+       01  WS-ARCHIVO.
+           05  WS-STATUS-CUENTAS     PIC XX VALUE '00'.
+           05  WS-STATUS-DIARIO      PIC XX VALUE '00'.
+           05  WS-STATUS-CHECKPOINT  PIC XX VALUE '00'.
+           05  WS-STATUS-EXTRACTO    PIC XX VALUE '00'.
+           05  WS-CUENTA-NO-EXISTE   PIC X VALUE 'N'.
+           05  WS-GRABAR-CUENTA-OK   PIC X VALUE 'N'.
+
+       01  WS-CHECKPOINT-INFO.
+           05  WS-HAY-CHECKPOINT      PIC X VALUE 'N'.
+           05  WS-CHK-NUMERO-CUENTA   PIC 9(10) VALUE ZEROS.
+
+       01  WS-SEGURIDAD.
+           05  WS-PIN-TECLEADO     PIC 9(4) VALUE ZEROS.
+           05  WS-PIN-VALIDO       PIC X VALUE 'N'.
+           05  WS-INTENTOS-PIN     PIC 9 VALUE ZEROS.
+
+       01  WS-CUENTA-RESPALDO.
+           05  WS-RESP-NUMERO-CUENTA   PIC 9(10) VALUE ZEROS.
+           05  WS-RESP-TITULAR         PIC X(30) VALUE SPACES.
+           05  WS-RESP-SALDO           PIC S9(7)V99 SIGN IS TRAILING
+                                       SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-RESP-TIPO-CUENTA     PIC X(10) VALUE SPACES.
+           05  WS-RESP-LIMITE          PIC 9(7)V99 VALUE ZEROS.
+           05  WS-RESP-INDICADOR       PIC X VALUE 'N'.
+           05  WS-RESP-TASA-INTERES    PIC 9V9999 VALUE ZEROS.
+           05  WS-RESP-PIN             PIC 9(4) VALUE ZEROS.
+           05  WS-RESP-INTENTOS        PIC 9 VALUE ZEROS.
+           05  WS-RESP-BLOQUEADA       PIC X VALUE 'N'.
+
+       01  WS-MOVIMIENTO.
+           05  WS-MOV-CUENTA           PIC 9(10) VALUE ZEROS.
+           05  WS-MOV-TIPO             PIC X(10) VALUE SPACES.
+           05  WS-MOV-IMPORTE          PIC 9(7)V99 VALUE ZEROS.
+           05  WS-MOV-SALDO-ANTERIOR   PIC S9(7)V99 VALUE ZEROS.
+           05  WS-MOV-SALDO-NUEVO      PIC S9(7)V99 VALUE ZEROS.
+
+       01  WS-FECHA-HORA-ACTUAL.
+           05  WS-FECHA-ACTUAL     PIC 9(8).
+           05  WS-HORA-ACTUAL      PIC 9(6).
+           05  WS-FECHA-HORA-RESTO PIC X(7).
+
+       01  WS-TRANSFERENCIA.
+           05  WS-CTA-ORIGEN-NUMERO    PIC 9(10) VALUE ZEROS.
+           05  WS-CTA-ORIGEN-TITULAR   PIC X(30) VALUE SPACES.
+           05  WS-CTA-ORIGEN-SALDO     PIC S9(7)V99 SIGN IS TRAILING
+                                       SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-CTA-ORIGEN-TIPO      PIC X(10) VALUE SPACES.
+           05  WS-CTA-ORIGEN-LIMITE    PIC 9(7)V99 VALUE ZEROS.
+           05  WS-CTA-ORIGEN-INDIC     PIC X VALUE 'N'.
+           05  WS-CTA-ORIGEN-EXISTE    PIC X VALUE 'N'.
+           05  WS-CTA-DESTINO-NUMERO   PIC 9(10) VALUE ZEROS.
+           05  WS-CTA-DESTINO-TITULAR  PIC X(30) VALUE SPACES.
+           05  WS-CTA-DESTINO-SALDO    PIC S9(7)V99 SIGN IS TRAILING
+                                       SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-CTA-DESTINO-INDIC    PIC X VALUE 'N'.
+           05  WS-CTA-DESTINO-EXISTE   PIC X VALUE 'N'.
+           05  WS-CTA-ORIGEN-PIN-OK    PIC X VALUE 'N'.
+           05  WS-TRANSF-VALIDA        PIC X VALUE 'N'.
+           05  WS-TRANSF-ORIGEN-EXISTE PIC X VALUE 'N'.
+           05  WS-TRANSF-ORIGEN-OK     PIC X VALUE 'N'.
+           05  WS-TRANSF-DESTINO-EXISTE PIC X VALUE 'N'.
+           05  WS-TRANSF-DESTINO-OK    PIC X VALUE 'N'.
+
+       01  WS-EXTRACTO.
+           05  WS-EXT-FECHA-DESDE  PIC 9(8) VALUE ZEROS.
+           05  WS-EXT-FECHA-HASTA  PIC 9(8) VALUE ZEROS.
+           05  WS-EXT-SALDO-APERTURA PIC S9(7)V99 SIGN IS TRAILING
+                                     SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-EXT-SALDO-CIERRE   PIC S9(7)V99 SIGN IS TRAILING
+                                     SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-EXT-HAY-MOVIMIENTOS PIC X VALUE 'N'.
+           05  WS-FIN-DIARIO          PIC X VALUE 'N'.
+
+       01  WS-LINEA-EXTRACTO-EDITADA.
+           05  WS-LEX-FECHA        PIC 9(8).
+           05  WS-LEX-TIPO         PIC X(10).
+           05  WS-LEX-IMPORTE      PIC Z(6)9.99.
+           05  WS-LEX-SALDO        PIC -(6)9.99.
+
+       01  WS-OPERACION.
+           05  WS-OPCION           PIC 9 VALUE ZERO.
+           05  WS-IMPORTE          PIC 9(7)V99 VALUE ZEROS.
+           05  WS-SALDO-TEMP       PIC S9(7)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-LIMITE-NEGATIVO  PIC S9(7)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-NUMERO-BUSCADO   PIC 9(10) VALUE ZEROS.
+
+       01  WS-MENSAJES.
+           05  WS-MSG-BIENVENIDA   PIC X(50) VALUE
+               '*** SISTEMA BANCARIO - GESTION DE CUENTAS ***'.
+           05  WS-MSG-MENU         PIC X(80) VALUE
+               '1-Consultar 2-Ingresar 3-Retirar 4-Buscar 5-Transferir 6-Extracto 7-Salir'.
+           05  WS-MSG-SALDO        PIC X(20) VALUE 'Saldo actual: '.
+           05  WS-MSG-ERROR        PIC X(30) VALUE
+               'Error: Saldo insuficiente'.
+           05  WS-MSG-EXITO        PIC X(30) VALUE
+               'Operacion realizada con exito'.
+
+       01  WS-CONTROL.
+           05  WS-CONTINUAR        PIC X VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-CUENTAS-MAESTRO
+           OPEN EXTEND DIARIO-MOVIMIENTOS
+           IF WS-STATUS-DIARIO = '05' OR WS-STATUS-DIARIO = '35'
+               OPEN OUTPUT DIARIO-MOVIMIENTOS
+           END-IF
+           PERFORM INICIALIZAR-CUENTA
+           PERFORM VERIFICAR-PIN
+           IF WS-PIN-VALIDO = 'S'
+               PERFORM MOSTRAR-BIENVENIDA
+           ELSE
+               MOVE 7 TO WS-OPCION
+           END-IF
+           PERFORM MENU-PRINCIPAL UNTIL WS-OPCION = 7
+           PERFORM DESPEDIDA
+           CLOSE CUENTAS-MAESTRO
+           CLOSE DIARIO-MOVIMIENTOS
+           STOP RUN.
+
+       ABRIR-CUENTAS-MAESTRO.
+           OPEN I-O CUENTAS-MAESTRO
+           IF WS-STATUS-CUENTAS = '35'
+               PERFORM CREAR-CUENTAS-MAESTRO
+               OPEN I-O CUENTAS-MAESTRO
+           END-IF.
+
+       CREAR-CUENTAS-MAESTRO.
+           OPEN OUTPUT CUENTAS-MAESTRO
+           MOVE 1234567890   TO REG-NUMERO-CUENTA
+           MOVE 'CLIENTE EJEMPLO' TO REG-TITULAR
+           MOVE 1000.00      TO REG-SALDO
+           MOVE 'CORRIENTE'  TO REG-TIPO-CUENTA
+           MOVE 200.00       TO REG-LIMITE-DESCUBIERTO
+           MOVE 'N'          TO REG-INDICADOR-DESCUB
+           MOVE 0            TO REG-TASA-INTERES
+           MOVE 1111         TO REG-PIN
+           MOVE 0            TO REG-INTENTOS-FALLIDOS
+           MOVE 'N'          TO REG-CUENTA-BLOQUEADA
+           WRITE REG-CUENTA
+           CLOSE CUENTAS-MAESTRO.
+
+       INICIALIZAR-CUENTA.
+           PERFORM LEER-CHECKPOINT
+           IF WS-HAY-CHECKPOINT = 'S'
+               MOVE WS-CHK-NUMERO-CUENTA TO REG-NUMERO-CUENTA
+           ELSE
+               MOVE 1234567890 TO REG-NUMERO-CUENTA
+           END-IF
+           READ CUENTAS-MAESTRO
+               KEY IS REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-NO-EXISTE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-CUENTA-NO-EXISTE
+           END-READ
+           IF WS-CUENTA-NO-EXISTE = 'S' AND WS-HAY-CHECKPOINT = 'S'
+               DISPLAY 'Aviso: la cuenta del checkpoint ' WS-CHK-NUMERO-CUENTA
+                   ' ya no existe, volviendo a la cuenta por defecto'
+               MOVE 'N' TO WS-HAY-CHECKPOINT
+               MOVE 1234567890 TO REG-NUMERO-CUENTA
+               READ CUENTAS-MAESTRO
+                   KEY IS REG-NUMERO-CUENTA
+                   INVALID KEY
+                       MOVE 'S' TO WS-CUENTA-NO-EXISTE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-CUENTA-NO-EXISTE
+               END-READ
+           END-IF
+           IF WS-CUENTA-NO-EXISTE = 'S'
+               DISPLAY 'Error: no se pudo cargar la cuenta por defecto'
+               CLOSE CUENTAS-MAESTRO
+               STOP RUN
+           ELSE
+               IF WS-HAY-CHECKPOINT = 'S'
+                   DISPLAY 'Reanudando en la cuenta de la ultima operacion: '
+                       REG-NUMERO-CUENTA
+               END-IF
+               PERFORM CARGAR-WS-CUENTA-DESDE-REG
+           END-IF.
+
+       LEER-CHECKPOINT.
+           MOVE 'N' TO WS-HAY-CHECKPOINT
+           OPEN INPUT CHECKPOINT-MARCA
+           IF WS-STATUS-CHECKPOINT = '00'
+               READ CHECKPOINT-MARCA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WS-HAY-CHECKPOINT
+                       MOVE REG-CHK-NUMERO-CUENTA TO WS-CHK-NUMERO-CUENTA
+               END-READ
+               CLOSE CHECKPOINT-MARCA
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE WS-NUMERO-CUENTA TO REG-CHK-NUMERO-CUENTA
+           MOVE WS-FECHA-ACTUAL  TO REG-CHK-FECHA
+           MOVE WS-HORA-ACTUAL   TO REG-CHK-HORA
+           OPEN OUTPUT CHECKPOINT-MARCA
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT-MARCA.
+
+       CARGAR-WS-CUENTA-DESDE-REG.
+           MOVE REG-NUMERO-CUENTA      TO WS-NUMERO-CUENTA
+           MOVE REG-TITULAR            TO WS-TITULAR
+           MOVE REG-SALDO              TO WS-SALDO
+           MOVE REG-TIPO-CUENTA        TO WS-TIPO-CUENTA
+           MOVE REG-LIMITE-DESCUBIERTO TO WS-LIMITE-DESCUBIERTO
+           MOVE REG-INDICADOR-DESCUB   TO WS-INDICADOR-DESCUB
+           MOVE REG-TASA-INTERES       TO WS-TASA-INTERES
+           MOVE REG-PIN                TO WS-PIN
+           MOVE REG-INTENTOS-FALLIDOS  TO WS-INTENTOS-FALLIDOS
+           MOVE REG-CUENTA-BLOQUEADA   TO WS-CUENTA-BLOQUEADA.
+
+       GRABAR-CUENTA-MAESTRO.
+           MOVE WS-NUMERO-CUENTA       TO REG-NUMERO-CUENTA
+           MOVE WS-TITULAR             TO REG-TITULAR
+           MOVE WS-SALDO               TO REG-SALDO
+           MOVE WS-TIPO-CUENTA         TO REG-TIPO-CUENTA
+           MOVE WS-LIMITE-DESCUBIERTO  TO REG-LIMITE-DESCUBIERTO
+           MOVE WS-INDICADOR-DESCUB    TO REG-INDICADOR-DESCUB
+           MOVE WS-TASA-INTERES        TO REG-TASA-INTERES
+           MOVE WS-PIN                 TO REG-PIN
+           MOVE WS-INTENTOS-FALLIDOS   TO REG-INTENTOS-FALLIDOS
+           MOVE WS-CUENTA-BLOQUEADA    TO REG-CUENTA-BLOQUEADA
+           MOVE 'N' TO WS-GRABAR-CUENTA-OK
+           REWRITE REG-CUENTA
+               INVALID KEY
+                   DISPLAY 'Error: no se pudo guardar la cuenta '
+                       WS-NUMERO-CUENTA
+           END-REWRITE
+           IF WS-STATUS-CUENTAS = '00'
+               MOVE 'S' TO WS-GRABAR-CUENTA-OK
+           END-IF.
+
+       VERIFICAR-PIN.
+           MOVE 'N' TO WS-PIN-VALIDO
+           MOVE 0   TO WS-INTENTOS-PIN
+           IF WS-CUENTA-BLOQUEADA = 'S'
+               DISPLAY 'Error: cuenta bloqueada, acuda a su sucursal'
+           ELSE
+               PERFORM UNTIL WS-PIN-VALIDO = 'S'
+                       OR WS-INTENTOS-PIN >= 3
+                       OR WS-CUENTA-BLOQUEADA = 'S'
+                   DISPLAY 'Introduzca su PIN: '
+                   ACCEPT WS-PIN-TECLEADO
+                   ADD 1 TO WS-INTENTOS-PIN
+                   IF WS-PIN-TECLEADO = WS-PIN
+                       MOVE 'S' TO WS-PIN-VALIDO
+                       MOVE 0   TO WS-INTENTOS-FALLIDOS
+                   ELSE
+                       ADD 1 TO WS-INTENTOS-FALLIDOS
+                       IF WS-INTENTOS-FALLIDOS >= 3
+                           MOVE 'S' TO WS-CUENTA-BLOQUEADA
+                           DISPLAY
+                             'Cuenta bloqueada por intentos fallidos'
+                       ELSE
+                           DISPLAY 'Error: PIN incorrecto'
+                       END-IF
+                   END-IF
+                   PERFORM GRABAR-CUENTA-MAESTRO
+               END-PERFORM
+           END-IF.
+
+       MOSTRAR-BIENVENIDA.
+           DISPLAY ' '
+           DISPLAY WS-MSG-BIENVENIDA
+           DISPLAY ' '
+           DISPLAY 'Cuenta: ' WS-NUMERO-CUENTA
+           DISPLAY 'Titular: ' WS-TITULAR
+           DISPLAY 'Tipo: ' WS-TIPO-CUENTA
+           DISPLAY '=================================='
+           DISPLAY ' '.
+
+       MENU-PRINCIPAL.
+           DISPLAY WS-MSG-MENU
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM CONSULTAR-SALDO
+               WHEN 2
+                   PERFORM REALIZAR-INGRESO
+               WHEN 3
+                   PERFORM REALIZAR-RETIRADA
+               WHEN 4
+                   PERFORM BUSCAR-CUENTA
+               WHEN 5
+                   PERFORM TRANSFERENCIA
+               WHEN 6
+                   PERFORM EXTRACTO-CUENTA
+               WHEN 7
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Opcion no valida'
+           END-EVALUATE
+           DISPLAY ' '.
+
+       CONSULTAR-SALDO.
+           DISPLAY '--- CONSULTA DE SALDO ---'
+           DISPLAY WS-MSG-SALDO WS-SALDO ' EUR'
+           DISPLAY '------------------------'.
+
+       BUSCAR-CUENTA.
+           DISPLAY '--- BUSCAR CUENTA ---'
+           DISPLAY 'Numero de cuenta: '
+           ACCEPT WS-NUMERO-BUSCADO
+           MOVE WS-NUMERO-BUSCADO TO REG-NUMERO-CUENTA
+           READ CUENTAS-MAESTRO
+               KEY IS REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-NO-EXISTE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-CUENTA-NO-EXISTE
+           END-READ
+           IF WS-CUENTA-NO-EXISTE = 'S'
+               DISPLAY 'Error: cuenta no encontrada'
+           ELSE
+               PERFORM RESPALDAR-WS-CUENTA
+               PERFORM CARGAR-WS-CUENTA-DESDE-REG
+               PERFORM VERIFICAR-PIN
+               IF WS-PIN-VALIDO = 'S'
+                   PERFORM MOSTRAR-BIENVENIDA
+               ELSE
+                   DISPLAY 'No se ha podido cambiar de cuenta'
+                   PERFORM RESTAURAR-WS-CUENTA
+               END-IF
+           END-IF
+           DISPLAY '---------------------'.
+
+       RESPALDAR-WS-CUENTA.
+           MOVE WS-NUMERO-CUENTA      TO WS-RESP-NUMERO-CUENTA
+           MOVE WS-TITULAR            TO WS-RESP-TITULAR
+           MOVE WS-SALDO              TO WS-RESP-SALDO
+           MOVE WS-TIPO-CUENTA        TO WS-RESP-TIPO-CUENTA
+           MOVE WS-LIMITE-DESCUBIERTO TO WS-RESP-LIMITE
+           MOVE WS-INDICADOR-DESCUB   TO WS-RESP-INDICADOR
+           MOVE WS-TASA-INTERES       TO WS-RESP-TASA-INTERES
+           MOVE WS-PIN                TO WS-RESP-PIN
+           MOVE WS-INTENTOS-FALLIDOS  TO WS-RESP-INTENTOS
+           MOVE WS-CUENTA-BLOQUEADA   TO WS-RESP-BLOQUEADA.
+
+       RESTAURAR-WS-CUENTA.
+           MOVE WS-RESP-NUMERO-CUENTA TO WS-NUMERO-CUENTA
+           MOVE WS-RESP-TITULAR       TO WS-TITULAR
+           MOVE WS-RESP-SALDO         TO WS-SALDO
+           MOVE WS-RESP-TIPO-CUENTA   TO WS-TIPO-CUENTA
+           MOVE WS-RESP-LIMITE        TO WS-LIMITE-DESCUBIERTO
+           MOVE WS-RESP-INDICADOR     TO WS-INDICADOR-DESCUB
+           MOVE WS-RESP-TASA-INTERES  TO WS-TASA-INTERES
+           MOVE WS-RESP-PIN           TO WS-PIN
+           MOVE WS-RESP-INTENTOS      TO WS-INTENTOS-FALLIDOS
+           MOVE WS-RESP-BLOQUEADA     TO WS-CUENTA-BLOQUEADA.
+
+       TRANSFERENCIA.
+           DISPLAY '--- TRANSFERENCIA ENTRE CUENTAS ---'
+           DISPLAY 'Cuenta origen: '
+           ACCEPT WS-CTA-ORIGEN-NUMERO
+           DISPLAY 'Cuenta destino: '
+           ACCEPT WS-CTA-DESTINO-NUMERO
+           IF WS-CTA-ORIGEN-NUMERO = WS-CTA-DESTINO-NUMERO
+               DISPLAY 'Error: origen y destino no pueden coincidir'
+           ELSE
+               DISPLAY 'Importe a transferir: '
+               ACCEPT WS-IMPORTE
+               PERFORM VALIDAR-TRANSFERENCIA
+               IF WS-TRANSF-VALIDA = 'S'
+                   PERFORM EJECUTAR-TRANSFERENCIA
+               END-IF
+           END-IF
+           DISPLAY '------------------------------------'.
+
+       VALIDAR-TRANSFERENCIA.
+           MOVE 'N' TO WS-TRANSF-VALIDA
+           IF WS-IMPORTE NOT > 0
+               DISPLAY 'Error: Importe debe ser mayor que 0'
+           ELSE
+               MOVE WS-CTA-ORIGEN-NUMERO TO REG-NUMERO-CUENTA
+               READ CUENTAS-MAESTRO
+                   KEY IS REG-NUMERO-CUENTA
+                   INVALID KEY
+                       MOVE 'N' TO WS-CTA-ORIGEN-EXISTE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CTA-ORIGEN-EXISTE
+                       MOVE REG-TITULAR TO WS-CTA-ORIGEN-TITULAR
+                       MOVE REG-SALDO   TO WS-CTA-ORIGEN-SALDO
+                       MOVE REG-TIPO-CUENTA TO WS-CTA-ORIGEN-TIPO
+                       MOVE REG-LIMITE-DESCUBIERTO TO
+                           WS-CTA-ORIGEN-LIMITE
+               END-READ
+               IF WS-CTA-ORIGEN-EXISTE = 'N'
+                   DISPLAY 'Error: cuenta origen no encontrada'
+               ELSE
+                   PERFORM RESPALDAR-WS-CUENTA
+                   PERFORM CARGAR-WS-CUENTA-DESDE-REG
+                   PERFORM VERIFICAR-PIN
+                   MOVE WS-PIN-VALIDO TO WS-CTA-ORIGEN-PIN-OK
+                   PERFORM RESTAURAR-WS-CUENTA
+                   IF WS-CTA-ORIGEN-PIN-OK NOT = 'S'
+                       DISPLAY 'Error: PIN de la cuenta origen no verificado'
+                   ELSE
+                       MOVE WS-CTA-DESTINO-NUMERO TO REG-NUMERO-CUENTA
+                       READ CUENTAS-MAESTRO
+                           KEY IS REG-NUMERO-CUENTA
+                           INVALID KEY
+                               MOVE 'N' TO WS-CTA-DESTINO-EXISTE
+                           NOT INVALID KEY
+                               MOVE 'S' TO WS-CTA-DESTINO-EXISTE
+                               MOVE REG-TITULAR TO WS-CTA-DESTINO-TITULAR
+                               MOVE REG-SALDO   TO WS-CTA-DESTINO-SALDO
+                       END-READ
+                       IF WS-CTA-DESTINO-EXISTE = 'N'
+                           DISPLAY 'Error: cuenta destino no encontrada'
+                       ELSE
+                           COMPUTE WS-SALDO-TEMP =
+                               WS-CTA-ORIGEN-SALDO - WS-IMPORTE
+                           IF WS-CTA-ORIGEN-TIPO = 'CORRIENTE'
+                               COMPUTE WS-LIMITE-NEGATIVO =
+                                   0 - WS-CTA-ORIGEN-LIMITE
+                               IF WS-SALDO-TEMP < WS-LIMITE-NEGATIVO
+                                   DISPLAY WS-MSG-ERROR
+                               ELSE
+                                   MOVE 'S' TO WS-TRANSF-VALIDA
+                               END-IF
+                           ELSE
+                               IF WS-IMPORTE > WS-CTA-ORIGEN-SALDO
+                                   DISPLAY WS-MSG-ERROR
+                               ELSE
+                                   MOVE 'S' TO WS-TRANSF-VALIDA
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       EJECUTAR-TRANSFERENCIA.
+           MOVE 'N' TO WS-TRANSF-ORIGEN-OK
+           MOVE 'N' TO WS-TRANSF-DESTINO-OK
+           MOVE WS-CTA-ORIGEN-SALDO TO WS-MOV-SALDO-ANTERIOR
+           SUBTRACT WS-IMPORTE FROM WS-CTA-ORIGEN-SALDO
+           MOVE WS-CTA-ORIGEN-SALDO TO WS-MOV-SALDO-NUEVO
+           IF WS-CTA-ORIGEN-SALDO < 0
+               MOVE 'S' TO WS-CTA-ORIGEN-INDIC
+           ELSE
+               MOVE 'N' TO WS-CTA-ORIGEN-INDIC
+           END-IF
+           MOVE WS-CTA-ORIGEN-NUMERO TO REG-NUMERO-CUENTA
+           READ CUENTAS-MAESTRO
+               KEY IS REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'N' TO WS-TRANSF-ORIGEN-EXISTE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-TRANSF-ORIGEN-EXISTE
+           END-READ
+           IF WS-TRANSF-ORIGEN-EXISTE = 'N'
+               DISPLAY
+                 'Error: cuenta origen ya no existe, transferencia anulada'
+           ELSE
+               MOVE WS-CTA-ORIGEN-SALDO TO REG-SALDO
+               MOVE WS-CTA-ORIGEN-INDIC TO REG-INDICADOR-DESCUB
+               REWRITE REG-CUENTA
+                   INVALID KEY
+                       DISPLAY 'Error al actualizar cuenta origen'
+               END-REWRITE
+               IF WS-STATUS-CUENTAS = '00'
+                   MOVE 'S' TO WS-TRANSF-ORIGEN-OK
+               END-IF
+           END-IF
+
+           IF WS-TRANSF-ORIGEN-OK NOT = 'S'
+               DISPLAY
+                 'Error: no se pudo debitar la cuenta origen, transferencia anulada'
+           ELSE
+               MOVE 'TRANSF-SAL' TO WS-MOV-TIPO
+               MOVE WS-IMPORTE   TO WS-MOV-IMPORTE
+               MOVE WS-CTA-ORIGEN-NUMERO TO WS-MOV-CUENTA
+               PERFORM ANOTAR-MOVIMIENTO
+
+               MOVE WS-CTA-DESTINO-SALDO TO WS-MOV-SALDO-ANTERIOR
+               ADD WS-IMPORTE TO WS-CTA-DESTINO-SALDO
+               IF WS-CTA-DESTINO-SALDO < 0
+                   MOVE 'S' TO WS-CTA-DESTINO-INDIC
+               ELSE
+                   MOVE 'N' TO WS-CTA-DESTINO-INDIC
+               END-IF
+               MOVE WS-CTA-DESTINO-SALDO TO WS-MOV-SALDO-NUEVO
+               MOVE WS-CTA-DESTINO-NUMERO TO REG-NUMERO-CUENTA
+               READ CUENTAS-MAESTRO
+                   KEY IS REG-NUMERO-CUENTA
+                   INVALID KEY
+                       MOVE 'N' TO WS-TRANSF-DESTINO-EXISTE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-TRANSF-DESTINO-EXISTE
+               END-READ
+               IF WS-TRANSF-DESTINO-EXISTE = 'N'
+                   DISPLAY
+                     'Error: cuenta destino ya no existe, revirtiendo debito'
+               ELSE
+                   MOVE WS-CTA-DESTINO-SALDO TO REG-SALDO
+                   MOVE WS-CTA-DESTINO-INDIC TO REG-INDICADOR-DESCUB
+                   REWRITE REG-CUENTA
+                       INVALID KEY
+                           DISPLAY 'Error al actualizar cuenta destino'
+                   END-REWRITE
+                   IF WS-STATUS-CUENTAS = '00'
+                       MOVE 'S' TO WS-TRANSF-DESTINO-OK
+                   END-IF
+               END-IF
+
+               IF WS-TRANSF-DESTINO-OK = 'S'
+                   MOVE 'TRANSF-ENT' TO WS-MOV-TIPO
+                   MOVE WS-IMPORTE    TO WS-MOV-IMPORTE
+                   MOVE WS-CTA-DESTINO-NUMERO TO WS-MOV-CUENTA
+                   PERFORM ANOTAR-MOVIMIENTO
+               ELSE
+                   PERFORM REVERTIR-DEBITO-ORIGEN
+               END-IF
+           END-IF
+
+           IF WS-TRANSF-ORIGEN-OK = 'S' AND WS-TRANSF-DESTINO-OK = 'S'
+               IF WS-CTA-ORIGEN-NUMERO = WS-NUMERO-CUENTA
+                   MOVE WS-CTA-ORIGEN-SALDO TO WS-SALDO
+                   MOVE WS-CTA-ORIGEN-INDIC TO WS-INDICADOR-DESCUB
+               END-IF
+               IF WS-CTA-DESTINO-NUMERO = WS-NUMERO-CUENTA
+                   MOVE WS-CTA-DESTINO-SALDO TO WS-SALDO
+                   MOVE WS-CTA-DESTINO-INDIC TO WS-INDICADOR-DESCUB
+               END-IF
+               DISPLAY WS-MSG-EXITO
+               DISPLAY 'Nuevo saldo cuenta origen: ' WS-CTA-ORIGEN-SALDO
+           END-IF.
+
+       REVERTIR-DEBITO-ORIGEN.
+           ADD WS-IMPORTE TO WS-CTA-ORIGEN-SALDO
+           IF WS-CTA-ORIGEN-SALDO < 0
+               MOVE 'S' TO WS-CTA-ORIGEN-INDIC
+           ELSE
+               MOVE 'N' TO WS-CTA-ORIGEN-INDIC
+           END-IF
+           MOVE WS-CTA-ORIGEN-NUMERO TO REG-NUMERO-CUENTA
+           READ CUENTAS-MAESTRO
+               KEY IS REG-NUMERO-CUENTA
+           END-READ
+           MOVE WS-CTA-ORIGEN-SALDO TO REG-SALDO
+           MOVE WS-CTA-ORIGEN-INDIC TO REG-INDICADOR-DESCUB
+           REWRITE REG-CUENTA
+               INVALID KEY
+                   DISPLAY 'Error al revertir cuenta origen'
+           END-REWRITE
+           IF WS-STATUS-CUENTAS NOT = '00'
+               MOVE 'N' TO WS-TRANSF-ORIGEN-OK
+           END-IF.
+
+       EXTRACTO-CUENTA.
+           DISPLAY '--- EXTRACTO DE CUENTA ' WS-NUMERO-CUENTA ' ---'
+           DISPLAY 'Fecha desde (AAAAMMDD): '
+           ACCEPT WS-EXT-FECHA-DESDE
+           DISPLAY 'Fecha hasta (AAAAMMDD): '
+           ACCEPT WS-EXT-FECHA-HASTA
+           MOVE WS-SALDO TO WS-EXT-SALDO-APERTURA
+           MOVE WS-SALDO TO WS-EXT-SALDO-CIERRE
+           MOVE 'N' TO WS-EXT-HAY-MOVIMIENTOS
+           MOVE 'N' TO WS-FIN-DIARIO
+           OPEN OUTPUT INFORME-EXTRACTO
+           MOVE SPACES TO REG-LINEA-EXTRACTO
+           STRING 'Extracto cuenta ' DELIMITED BY SIZE
+               WS-NUMERO-CUENTA DELIMITED BY SIZE
+               INTO REG-LINEA-EXTRACTO
+           END-STRING
+           WRITE REG-LINEA-EXTRACTO
+           MOVE 'Fecha     Tipo        Importe      Saldo' TO
+               REG-LINEA-EXTRACTO
+           WRITE REG-LINEA-EXTRACTO
+           CLOSE DIARIO-MOVIMIENTOS
+           OPEN INPUT DIARIO-MOVIMIENTOS
+           IF WS-STATUS-DIARIO = '00'
+               PERFORM LEER-MOVIMIENTO-EXTRACTO UNTIL WS-FIN-DIARIO = 'S'
+               CLOSE DIARIO-MOVIMIENTOS
+           END-IF
+           OPEN EXTEND DIARIO-MOVIMIENTOS
+           IF WS-EXT-HAY-MOVIMIENTOS = 'N'
+               DISPLAY 'Sin movimientos en el periodo indicado'
+               MOVE 'Sin movimientos en el periodo indicado' TO
+                   REG-LINEA-EXTRACTO
+               WRITE REG-LINEA-EXTRACTO
+           END-IF
+           DISPLAY 'Saldo de cierre: ' WS-EXT-SALDO-CIERRE ' EUR'
+           MOVE WS-EXT-SALDO-CIERRE TO WS-LEX-SALDO
+           STRING 'Saldo de cierre: ' DELIMITED BY SIZE
+               WS-LEX-SALDO DELIMITED BY SIZE
+               ' EUR' DELIMITED BY SIZE
+               INTO REG-LINEA-EXTRACTO
+           END-STRING
+           WRITE REG-LINEA-EXTRACTO
+           CLOSE INFORME-EXTRACTO
+           DISPLAY 'Extracto guardado en EXTRACTO.RPT'
+           DISPLAY '----------------------------'.
+
+       LEER-MOVIMIENTO-EXTRACTO.
+           READ DIARIO-MOVIMIENTOS
+               AT END
+                   MOVE 'S' TO WS-FIN-DIARIO
+           END-READ
+           IF WS-FIN-DIARIO NOT = 'S'
+               IF REG-MOV-NUMERO-CUENTA = WS-NUMERO-CUENTA
+                   AND REG-MOV-FECHA >= WS-EXT-FECHA-DESDE
+                   AND REG-MOV-FECHA <= WS-EXT-FECHA-HASTA
+                   IF WS-EXT-HAY-MOVIMIENTOS = 'N'
+                       MOVE REG-MOV-SALDO-ANTERIOR TO
+                           WS-EXT-SALDO-APERTURA
+                       DISPLAY 'Saldo de apertura: '
+                           WS-EXT-SALDO-APERTURA ' EUR'
+                       MOVE WS-EXT-SALDO-APERTURA TO WS-LEX-SALDO
+                       STRING 'Saldo de apertura: ' DELIMITED BY SIZE
+                           WS-LEX-SALDO DELIMITED BY SIZE
+                           ' EUR' DELIMITED BY SIZE
+                           INTO REG-LINEA-EXTRACTO
+                       END-STRING
+                       WRITE REG-LINEA-EXTRACTO
+                       MOVE 'S' TO WS-EXT-HAY-MOVIMIENTOS
+                   END-IF
+                   DISPLAY REG-MOV-FECHA ' ' REG-MOV-TIPO ' '
+                       REG-MOV-IMPORTE ' Saldo: ' REG-MOV-SALDO-NUEVO
+                   MOVE REG-MOV-FECHA    TO WS-LEX-FECHA
+                   MOVE REG-MOV-TIPO     TO WS-LEX-TIPO
+                   MOVE REG-MOV-IMPORTE  TO WS-LEX-IMPORTE
+                   MOVE REG-MOV-SALDO-NUEVO TO WS-LEX-SALDO
+                   STRING WS-LEX-FECHA DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WS-LEX-TIPO DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WS-LEX-IMPORTE DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WS-LEX-SALDO DELIMITED BY SIZE
+                       INTO REG-LINEA-EXTRACTO
+                   END-STRING
+                   WRITE REG-LINEA-EXTRACTO
+                   MOVE REG-MOV-SALDO-NUEVO TO WS-EXT-SALDO-CIERRE
+               END-IF
+           END-IF.
+
+       REALIZAR-INGRESO.
+           DISPLAY '--- INGRESO DE EFECTIVO ---'
+           DISPLAY 'Importe a ingresar: '
+           ACCEPT WS-IMPORTE
+
+           IF WS-IMPORTE > 0
+               MOVE WS-SALDO TO WS-MOV-SALDO-ANTERIOR
+               ADD WS-IMPORTE TO WS-SALDO
+               IF WS-SALDO < 0
+                   MOVE 'S' TO WS-INDICADOR-DESCUB
+               ELSE
+                   MOVE 'N' TO WS-INDICADOR-DESCUB
+               END-IF
+               MOVE WS-SALDO TO WS-MOV-SALDO-NUEVO
+               MOVE WS-NUMERO-CUENTA TO WS-MOV-CUENTA
+               MOVE 'INGRESO'  TO WS-MOV-TIPO
+               MOVE WS-IMPORTE TO WS-MOV-IMPORTE
+               PERFORM ANOTAR-MOVIMIENTO
+               PERFORM GRABAR-CUENTA-MAESTRO
+               IF WS-GRABAR-CUENTA-OK = 'S'
+                   PERFORM GRABAR-CHECKPOINT
+                   DISPLAY WS-MSG-EXITO
+                   DISPLAY 'Nuevo saldo: ' WS-SALDO ' EUR'
+               ELSE
+                   DISPLAY
+                     'Error: no se pudo guardar la cuenta, ingreso no durable'
+               END-IF
+           ELSE
+               DISPLAY 'Error: Importe debe ser mayor que 0'
+           END-IF
+           DISPLAY '-------------------------'.
+
+       REALIZAR-RETIRADA.
+           DISPLAY '--- RETIRADA DE EFECTIVO ---'
+           DISPLAY 'Importe a retirar: '
+           ACCEPT WS-IMPORTE
+
+           IF WS-IMPORTE > 0
+               COMPUTE WS-SALDO-TEMP = WS-SALDO - WS-IMPORTE
+               IF WS-TIPO-CUENTA = 'CORRIENTE'
+                   COMPUTE WS-LIMITE-NEGATIVO =
+                       0 - WS-LIMITE-DESCUBIERTO
+                   IF WS-SALDO-TEMP < WS-LIMITE-NEGATIVO
+                       DISPLAY WS-MSG-ERROR
+                   ELSE
+                       PERFORM CONFIRMAR-RETIRADA
+                   END-IF
+               ELSE
+                   IF WS-IMPORTE > WS-SALDO
+                       DISPLAY WS-MSG-ERROR
+                   ELSE
+                       PERFORM CONFIRMAR-RETIRADA
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'Error: Importe debe ser mayor que 0'
+           END-IF
+           DISPLAY '--------------------------'.
+
+       CONFIRMAR-RETIRADA.
+           MOVE WS-SALDO TO WS-MOV-SALDO-ANTERIOR
+           MOVE WS-SALDO-TEMP TO WS-SALDO
+           IF WS-SALDO < 0
+               MOVE 'S' TO WS-INDICADOR-DESCUB
+           ELSE
+               MOVE 'N' TO WS-INDICADOR-DESCUB
+           END-IF
+           MOVE WS-SALDO TO WS-MOV-SALDO-NUEVO
+           MOVE WS-NUMERO-CUENTA TO WS-MOV-CUENTA
+           MOVE 'RETIRADA'  TO WS-MOV-TIPO
+           MOVE WS-IMPORTE  TO WS-MOV-IMPORTE
+           PERFORM ANOTAR-MOVIMIENTO
+           PERFORM GRABAR-CUENTA-MAESTRO
+           IF WS-GRABAR-CUENTA-OK = 'S'
+               PERFORM GRABAR-CHECKPOINT
+               DISPLAY WS-MSG-EXITO
+               DISPLAY 'Nuevo saldo: ' WS-SALDO ' EUR'
+               IF WS-INDICADOR-DESCUB = 'S'
+                   DISPLAY 'Aviso: cuenta en descubierto, sujeta a interes'
+               END-IF
+           ELSE
+               DISPLAY
+                 'Error: no se pudo guardar la cuenta, retirada no durable'
+           END-IF.
+
+       ANOTAR-MOVIMIENTO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL
+           MOVE WS-FECHA-ACTUAL        TO REG-MOV-FECHA
+           MOVE WS-HORA-ACTUAL         TO REG-MOV-HORA
+           MOVE WS-MOV-CUENTA          TO REG-MOV-NUMERO-CUENTA
+           MOVE WS-MOV-TIPO            TO REG-MOV-TIPO
+           MOVE WS-MOV-IMPORTE         TO REG-MOV-IMPORTE
+           MOVE WS-MOV-SALDO-ANTERIOR  TO REG-MOV-SALDO-ANTERIOR
+           MOVE WS-MOV-SALDO-NUEVO     TO REG-MOV-SALDO-NUEVO
+           WRITE REG-MOVIMIENTO.
+
+       DESPEDIDA.
+           DISPLAY ' '
+           DISPLAY 'Gracias por utilizar nuestros servicios'
+           DISPLAY 'Hasta pronto!'
+           DISPLAY ' '.
+
+       END PROGRAM BANCO-SIMPLE.
