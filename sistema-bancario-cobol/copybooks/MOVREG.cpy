@@ -0,0 +1,12 @@
+      *> Registro del diario de movimientos MOVIMIENTOS.DAT
+      *> Compartido por BANCO-SIMPLE, BANCO-INTERES y BANCO-CIERRE.
+       01  REG-MOVIMIENTO.
+           05  REG-MOV-FECHA           PIC 9(8).
+           05  REG-MOV-HORA            PIC 9(6).
+           05  REG-MOV-NUMERO-CUENTA   PIC 9(10).
+           05  REG-MOV-TIPO            PIC X(10).
+           05  REG-MOV-IMPORTE         PIC 9(7)V99.
+           05  REG-MOV-SALDO-ANTERIOR  PIC S9(7)V99 SIGN IS TRAILING
+                                       SEPARATE CHARACTER.
+           05  REG-MOV-SALDO-NUEVO     PIC S9(7)V99 SIGN IS TRAILING
+                                       SEPARATE CHARACTER.
