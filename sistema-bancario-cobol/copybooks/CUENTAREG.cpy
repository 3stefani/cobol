@@ -0,0 +1,15 @@
+      *> Registro de la cuenta en el fichero maestro CUENTAS.DAT
+      *> Compartido por BANCO-SIMPLE, BANCO-INTERES, BANCO-CIERRE y
+      *> BANCO-MANT - cualquier cambio de layout afecta a los cuatro.
+       01  REG-CUENTA.
+           05  REG-NUMERO-CUENTA       PIC 9(10).
+           05  REG-TITULAR             PIC X(30).
+           05  REG-SALDO               PIC S9(7)V99 SIGN IS TRAILING
+                                       SEPARATE CHARACTER.
+           05  REG-TIPO-CUENTA         PIC X(10).
+           05  REG-LIMITE-DESCUBIERTO  PIC 9(7)V99.
+           05  REG-INDICADOR-DESCUB    PIC X.
+           05  REG-TASA-INTERES        PIC 9V9999.
+           05  REG-PIN                  PIC 9(4).
+           05  REG-INTENTOS-FALLIDOS    PIC 9.
+           05  REG-CUENTA-BLOQUEADA     PIC X.
