@@ -0,0 +1,240 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-CIERRE.
+       AUTHOR. Estefania Ramirez Martinez.
+
+      *> Proceso batch de cierre de dia: recorre el fichero maestro
+      *> CUENTAS.DAT y, para cada cuenta, suma en el diario
+      *> MOVIMIENTOS.DAT los ingresos y retiradas del dia para
+      *> imprimir saldo de apertura, totales y saldo de cierre, mas el
+      *> total general de la sucursal. Se ejecuta tras el cierre de
+      *> caja, cuando el saldo del maestro ya es el saldo de cierre.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-MAESTRO ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NUMERO-CUENTA
+               FILE STATUS IS WS-STATUS-CUENTAS.
+
+           SELECT DIARIO-MOVIMIENTOS ASSIGN TO "MOVIMIENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DIARIO.
+
+           SELECT INFORME-CIERRE ASSIGN TO "CIERRE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-INFORME.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-MAESTRO.
+           COPY CUENTAREG.
+
+       FD  DIARIO-MOVIMIENTOS.
+           COPY MOVREG.
+
+       FD  INFORME-CIERRE.
+       01  REG-LINEA-INFORME       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARCHIVO.
+           05  WS-STATUS-CUENTAS   PIC XX VALUE '00'.
+           05  WS-STATUS-DIARIO    PIC XX VALUE '00'.
+           05  WS-STATUS-INFORME   PIC XX VALUE '00'.
+           05  WS-FIN-CUENTAS      PIC X VALUE 'N'.
+           05  WS-FIN-DIARIO       PIC X VALUE 'N'.
+
+       01  WS-FECHA-HORA-ACTUAL.
+           05  WS-FECHA-HOY        PIC 9(8).
+           05  WS-FECHA-HORA-RESTO PIC X(13).
+
+       01  WS-ACUMULADOS-CUENTA.
+           05  WS-SALDO-APERTURA   PIC S9(7)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-SALDO-CIERRE     PIC S9(7)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-TOTAL-INGRESOS   PIC 9(9)V99 VALUE ZEROS.
+           05  WS-TOTAL-RETIRADAS  PIC 9(9)V99 VALUE ZEROS.
+           05  WS-TOTAL-INTERESES  PIC 9(9)V99 VALUE ZEROS.
+           05  WS-TOTAL-TRANSF-ENT PIC 9(9)V99 VALUE ZEROS.
+           05  WS-TOTAL-TRANSF-SAL PIC 9(9)V99 VALUE ZEROS.
+           05  WS-TOTAL-INT-DESCUB PIC 9(9)V99 VALUE ZEROS.
+
+       01  WS-TOTALES-SUCURSAL.
+           05  WS-CUENTAS-PROCESADAS    PIC 9(5) VALUE ZEROS.
+           05  WS-GRAN-TOTAL-APERTURA   PIC S9(9)V99 SIGN IS TRAILING
+                                        SEPARATE CHARACTER VALUE ZEROS.
+           05  WS-GRAN-TOTAL-INGRESOS   PIC 9(9)V99 VALUE ZEROS.
+           05  WS-GRAN-TOTAL-RETIRADAS  PIC 9(9)V99 VALUE ZEROS.
+           05  WS-GRAN-TOTAL-CIERRE     PIC S9(9)V99 SIGN IS TRAILING
+                                        SEPARATE CHARACTER VALUE ZEROS.
+
+       01  WS-LINEA-EDITADA.
+           05  WS-LIN-CUENTA       PIC Z(9)9.
+           05  WS-LIN-APERTURA     PIC -(7)9.99.
+           05  WS-LIN-INGRESOS     PIC -(7)9.99.
+           05  WS-LIN-RETIRADAS    PIC -(7)9.99.
+           05  WS-LIN-CIERRE       PIC -(7)9.99.
+
+       01  WS-LINEA-TOTALES-SUCURSAL.
+           05  WS-TOT-APERTURA     PIC -(9)9.99.
+           05  WS-TOT-INGRESOS     PIC -(9)9.99.
+           05  WS-TOT-RETIRADAS    PIC -(9)9.99.
+           05  WS-TOT-CIERRE       PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY '*** INFORME DE CIERRE DE DIA ***'
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL
+           PERFORM ABRIR-FICHEROS
+           PERFORM IMPRIMIR-CABECERA
+           PERFORM RECORRER-CUENTAS UNTIL WS-FIN-CUENTAS = 'S'
+           PERFORM IMPRIMIR-TOTALES-SUCURSAL
+           PERFORM CERRAR-FICHEROS
+           DISPLAY 'Informe generado en CIERRE.RPT'
+           DISPLAY '*** FIN DEL PROCESO ***'
+           STOP RUN.
+
+       ABRIR-FICHEROS.
+           OPEN INPUT CUENTAS-MAESTRO
+           IF WS-STATUS-CUENTAS NOT = '00'
+               DISPLAY 'Error: no se pudo abrir CUENTAS.DAT - status '
+                   WS-STATUS-CUENTAS
+               MOVE 'S' TO WS-FIN-CUENTAS
+           END-IF
+           OPEN OUTPUT INFORME-CIERRE
+           MOVE ZEROS TO REG-NUMERO-CUENTA
+           START CUENTAS-MAESTRO KEY IS NOT LESS THAN REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'S' TO WS-FIN-CUENTAS
+           END-START.
+
+       IMPRIMIR-CABECERA.
+           MOVE '*** SISTEMA BANCARIO - CIERRE DE DIA ***' TO
+               REG-LINEA-INFORME
+           WRITE REG-LINEA-INFORME
+           MOVE 'Cuenta      Apertura     Ingresos    Retiradas      Cierre'
+               TO REG-LINEA-INFORME
+           WRITE REG-LINEA-INFORME.
+
+       RECORRER-CUENTAS.
+           READ CUENTAS-MAESTRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIN-CUENTAS
+           END-READ
+           IF WS-FIN-CUENTAS NOT = 'S'
+               PERFORM PROCESAR-CUENTA
+           END-IF.
+
+       PROCESAR-CUENTA.
+           MOVE REG-SALDO TO WS-SALDO-CIERRE
+           PERFORM SUMAR-MOVIMIENTOS-CUENTA
+           COMPUTE WS-SALDO-APERTURA =
+               WS-SALDO-CIERRE - WS-TOTAL-INGRESOS + WS-TOTAL-RETIRADAS
+               - WS-TOTAL-INTERESES - WS-TOTAL-TRANSF-ENT
+               + WS-TOTAL-TRANSF-SAL + WS-TOTAL-INT-DESCUB
+           PERFORM IMPRIMIR-LINEA-CUENTA
+           ADD 1 TO WS-CUENTAS-PROCESADAS
+           ADD WS-SALDO-APERTURA  TO WS-GRAN-TOTAL-APERTURA
+           ADD WS-TOTAL-INGRESOS  TO WS-GRAN-TOTAL-INGRESOS
+           ADD WS-TOTAL-RETIRADAS TO WS-GRAN-TOTAL-RETIRADAS
+           ADD WS-SALDO-CIERRE    TO WS-GRAN-TOTAL-CIERRE.
+
+       SUMAR-MOVIMIENTOS-CUENTA.
+           MOVE ZEROS TO WS-TOTAL-INGRESOS WS-TOTAL-RETIRADAS
+               WS-TOTAL-INTERESES WS-TOTAL-TRANSF-ENT WS-TOTAL-TRANSF-SAL
+               WS-TOTAL-INT-DESCUB
+           MOVE 'N' TO WS-FIN-DIARIO
+           OPEN INPUT DIARIO-MOVIMIENTOS
+           IF WS-STATUS-DIARIO = '00'
+               PERFORM LEER-MOVIMIENTO UNTIL WS-FIN-DIARIO = 'S'
+               CLOSE DIARIO-MOVIMIENTOS
+           END-IF.
+
+       LEER-MOVIMIENTO.
+           READ DIARIO-MOVIMIENTOS
+               AT END
+                   MOVE 'S' TO WS-FIN-DIARIO
+           END-READ
+           IF WS-FIN-DIARIO NOT = 'S'
+               IF REG-MOV-NUMERO-CUENTA = REG-NUMERO-CUENTA
+                   AND REG-MOV-FECHA = WS-FECHA-HOY
+                   IF REG-MOV-TIPO = 'INGRESO'
+                       ADD REG-MOV-IMPORTE TO WS-TOTAL-INGRESOS
+                   END-IF
+                   IF REG-MOV-TIPO = 'RETIRADA'
+                       ADD REG-MOV-IMPORTE TO WS-TOTAL-RETIRADAS
+                   END-IF
+                   IF REG-MOV-TIPO = 'INTERES'
+                       ADD REG-MOV-IMPORTE TO WS-TOTAL-INTERESES
+                   END-IF
+                   IF REG-MOV-TIPO = 'TRANSF-ENT'
+                       ADD REG-MOV-IMPORTE TO WS-TOTAL-TRANSF-ENT
+                   END-IF
+                   IF REG-MOV-TIPO = 'TRANSF-SAL'
+                       ADD REG-MOV-IMPORTE TO WS-TOTAL-TRANSF-SAL
+                   END-IF
+                   IF REG-MOV-TIPO = 'INT-DESCUB'
+                       ADD REG-MOV-IMPORTE TO WS-TOTAL-INT-DESCUB
+                   END-IF
+               END-IF
+           END-IF.
+
+       IMPRIMIR-LINEA-CUENTA.
+           MOVE REG-NUMERO-CUENTA  TO WS-LIN-CUENTA
+           MOVE WS-SALDO-APERTURA  TO WS-LIN-APERTURA
+           MOVE WS-TOTAL-INGRESOS  TO WS-LIN-INGRESOS
+           MOVE WS-TOTAL-RETIRADAS TO WS-LIN-RETIRADAS
+           MOVE WS-SALDO-CIERRE    TO WS-LIN-CIERRE
+           STRING WS-LIN-CUENTA DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-LIN-APERTURA DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-LIN-INGRESOS DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-LIN-RETIRADAS DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-LIN-CIERRE DELIMITED BY SIZE
+               INTO REG-LINEA-INFORME
+           END-STRING
+           WRITE REG-LINEA-INFORME
+           DISPLAY REG-LINEA-INFORME.
+
+       IMPRIMIR-TOTALES-SUCURSAL.
+           MOVE SPACES TO REG-LINEA-INFORME
+           WRITE REG-LINEA-INFORME
+           MOVE '*** TOTAL SUCURSAL ***' TO REG-LINEA-INFORME
+           WRITE REG-LINEA-INFORME
+           DISPLAY REG-LINEA-INFORME
+           MOVE WS-GRAN-TOTAL-APERTURA  TO WS-TOT-APERTURA
+           MOVE WS-GRAN-TOTAL-INGRESOS  TO WS-TOT-INGRESOS
+           MOVE WS-GRAN-TOTAL-RETIRADAS TO WS-TOT-RETIRADAS
+           MOVE WS-GRAN-TOTAL-CIERRE    TO WS-TOT-CIERRE
+           STRING 'Cuentas: ' DELIMITED BY SIZE
+               WS-CUENTAS-PROCESADAS DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-TOT-APERTURA DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-TOT-INGRESOS DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-TOT-RETIRADAS DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-TOT-CIERRE DELIMITED BY SIZE
+               INTO REG-LINEA-INFORME
+           END-STRING
+           WRITE REG-LINEA-INFORME
+           DISPLAY REG-LINEA-INFORME.
+
+       CERRAR-FICHEROS.
+           CLOSE CUENTAS-MAESTRO
+           CLOSE INFORME-CIERRE.
+
+       END PROGRAM BANCO-CIERRE.
