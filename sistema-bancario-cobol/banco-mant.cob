@@ -0,0 +1,233 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-MANT.
+       AUTHOR. Estefania Ramirez Martinez.
+
+      *> Menu de mantenimiento de cuentas (distinto del menu de
+      *> teller de BANCO-SIMPLE): alta de cuentas nuevas, modificacion
+      *> de titular/tipo y baja de cuentas con saldo cero sobre el
+      *> mismo fichero maestro CUENTAS.DAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-MAESTRO ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NUMERO-CUENTA
+               FILE STATUS IS WS-STATUS-CUENTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-MAESTRO.
+           COPY CUENTAREG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARCHIVO.
+           05  WS-STATUS-CUENTAS   PIC XX VALUE '00'.
+           05  WS-FIN-CUENTAS      PIC X VALUE 'N'.
+           05  WS-CUENTA-NO-EXISTE    PIC X VALUE 'N'.
+
+       01  WS-OPERACION.
+           05  WS-OPCION           PIC 9 VALUE ZERO.
+           05  WS-NUMERO-BUSCADO   PIC 9(10) VALUE ZEROS.
+           05  WS-MAX-CUENTA       PIC 9(10) VALUE ZEROS.
+           05  WS-NUEVO-NUMERO     PIC 9(10) VALUE ZEROS.
+
+       01  WS-MENSAJES.
+           05  WS-MSG-MENU         PIC X(70) VALUE
+               '1-Alta 2-Modificar 3-Baja 4-Consultar 5-Salir'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY '*** MANTENIMIENTO DE CUENTAS ***'
+           DISPLAY ' '
+           PERFORM ABRIR-CUENTAS-MAESTRO
+           PERFORM MENU-MANTENIMIENTO UNTIL WS-OPCION = 5
+           CLOSE CUENTAS-MAESTRO
+           DISPLAY 'Fin del mantenimiento de cuentas'
+           STOP RUN.
+
+       ABRIR-CUENTAS-MAESTRO.
+           OPEN I-O CUENTAS-MAESTRO
+           IF WS-STATUS-CUENTAS = '35'
+               OPEN OUTPUT CUENTAS-MAESTRO
+               CLOSE CUENTAS-MAESTRO
+               OPEN I-O CUENTAS-MAESTRO
+           END-IF.
+
+       MENU-MANTENIMIENTO.
+           DISPLAY WS-MSG-MENU
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM ALTA-CUENTA
+               WHEN 2
+                   PERFORM MODIFICAR-CUENTA
+               WHEN 3
+                   PERFORM BAJA-CUENTA
+               WHEN 4
+                   PERFORM CONSULTAR-CUENTA-MANT
+               WHEN 5
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Opcion no valida'
+           END-EVALUATE
+           DISPLAY ' '.
+
+       GENERAR-NUMERO-CUENTA.
+           MOVE ZEROS TO WS-MAX-CUENTA
+           MOVE ZEROS TO REG-NUMERO-CUENTA
+           MOVE 'N' TO WS-FIN-CUENTAS
+           START CUENTAS-MAESTRO KEY IS NOT LESS THAN REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'S' TO WS-FIN-CUENTAS
+           END-START
+           PERFORM UNTIL WS-FIN-CUENTAS = 'S'
+               READ CUENTAS-MAESTRO NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-FIN-CUENTAS
+               END-READ
+               IF WS-FIN-CUENTAS NOT = 'S'
+                   MOVE REG-NUMERO-CUENTA TO WS-MAX-CUENTA
+               END-IF
+           END-PERFORM
+           IF WS-MAX-CUENTA = 0
+               MOVE 1000000001 TO WS-NUEVO-NUMERO
+           ELSE
+               COMPUTE WS-NUEVO-NUMERO = WS-MAX-CUENTA + 1
+           END-IF.
+
+       VALIDAR-TIPO-CUENTA.
+           PERFORM UNTIL REG-TIPO-CUENTA = 'AHORRO'
+                   OR REG-TIPO-CUENTA = 'CORRIENTE'
+               DISPLAY 'Tipo no valido, debe ser AHORRO o CORRIENTE'
+               DISPLAY 'Tipo de cuenta (AHORRO/CORRIENTE): '
+               ACCEPT REG-TIPO-CUENTA
+           END-PERFORM.
+
+       ALTA-CUENTA.
+           DISPLAY '--- ALTA DE CUENTA ---'
+           PERFORM GENERAR-NUMERO-CUENTA
+           MOVE WS-NUEVO-NUMERO TO REG-NUMERO-CUENTA
+           DISPLAY 'Numero de cuenta asignado: ' REG-NUMERO-CUENTA
+           DISPLAY 'Titular: '
+           ACCEPT REG-TITULAR
+           DISPLAY 'Tipo de cuenta (AHORRO/CORRIENTE): '
+           ACCEPT REG-TIPO-CUENTA
+           PERFORM VALIDAR-TIPO-CUENTA
+           MOVE ZEROS TO REG-SALDO
+           MOVE 'N'   TO REG-INDICADOR-DESCUB
+           MOVE 0     TO REG-INTENTOS-FALLIDOS
+           MOVE 'N'   TO REG-CUENTA-BLOQUEADA
+           IF REG-TIPO-CUENTA = 'CORRIENTE'
+               DISPLAY 'Limite de descubierto: '
+               ACCEPT REG-LIMITE-DESCUBIERTO
+               MOVE 0 TO REG-TASA-INTERES
+           ELSE
+               DISPLAY 'Tasa de interes (ej. 0.0200): '
+               ACCEPT REG-TASA-INTERES
+               MOVE 0 TO REG-LIMITE-DESCUBIERTO
+           END-IF
+           DISPLAY 'PIN inicial (4 digitos): '
+           ACCEPT REG-PIN
+           WRITE REG-CUENTA
+               INVALID KEY
+                   DISPLAY 'Error: la cuenta ya existe'
+               NOT INVALID KEY
+                   DISPLAY 'Cuenta creada con exito: ' REG-NUMERO-CUENTA
+           END-WRITE
+           DISPLAY '----------------------'.
+
+       MODIFICAR-CUENTA.
+           DISPLAY '--- MODIFICAR CUENTA ---'
+           DISPLAY 'Numero de cuenta: '
+           ACCEPT WS-NUMERO-BUSCADO
+           MOVE WS-NUMERO-BUSCADO TO REG-NUMERO-CUENTA
+           READ CUENTAS-MAESTRO
+               KEY IS REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-NO-EXISTE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-CUENTA-NO-EXISTE
+           END-READ
+           IF WS-CUENTA-NO-EXISTE = 'S'
+               DISPLAY 'Error: cuenta no encontrada'
+           ELSE
+               DISPLAY 'Titular actual: ' REG-TITULAR
+               DISPLAY 'Nuevo titular: '
+               ACCEPT REG-TITULAR
+               DISPLAY 'Tipo actual: ' REG-TIPO-CUENTA
+               DISPLAY 'Nuevo tipo (AHORRO/CORRIENTE): '
+               ACCEPT REG-TIPO-CUENTA
+               PERFORM VALIDAR-TIPO-CUENTA
+               IF REG-TIPO-CUENTA = 'CORRIENTE'
+                   DISPLAY 'Limite de descubierto: '
+                   ACCEPT REG-LIMITE-DESCUBIERTO
+                   MOVE 0 TO REG-TASA-INTERES
+               ELSE
+                   DISPLAY 'Tasa de interes (ej. 0.0200): '
+                   ACCEPT REG-TASA-INTERES
+                   MOVE 0 TO REG-LIMITE-DESCUBIERTO
+               END-IF
+               REWRITE REG-CUENTA
+                   INVALID KEY
+                       DISPLAY 'Error al modificar la cuenta'
+                   NOT INVALID KEY
+                       DISPLAY 'Cuenta modificada con exito'
+               END-REWRITE
+           END-IF
+           DISPLAY '------------------------'.
+
+       BAJA-CUENTA.
+           DISPLAY '--- BAJA DE CUENTA ---'
+           DISPLAY 'Numero de cuenta: '
+           ACCEPT WS-NUMERO-BUSCADO
+           MOVE WS-NUMERO-BUSCADO TO REG-NUMERO-CUENTA
+           READ CUENTAS-MAESTRO
+               KEY IS REG-NUMERO-CUENTA
+               INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-NO-EXISTE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-CUENTA-NO-EXISTE
+           END-READ
+           IF WS-CUENTA-NO-EXISTE = 'S'
+               DISPLAY 'Error: cuenta no encontrada'
+           ELSE
+               IF REG-SALDO NOT = 0
+                   DISPLAY
+                     'Error: la cuenta debe tener saldo cero para darse de baja'
+               ELSE
+                   DELETE CUENTAS-MAESTRO
+                       INVALID KEY
+                           DISPLAY 'Error al dar de baja la cuenta'
+                       NOT INVALID KEY
+                           DISPLAY 'Cuenta dada de baja con exito'
+                   END-DELETE
+               END-IF
+           END-IF
+           DISPLAY '----------------------'.
+
+       CONSULTAR-CUENTA-MANT.
+           DISPLAY '--- CONSULTAR CUENTA ---'
+           DISPLAY 'Numero de cuenta: '
+           ACCEPT WS-NUMERO-BUSCADO
+           MOVE WS-NUMERO-BUSCADO TO REG-NUMERO-CUENTA
+           READ CUENTAS-MAESTRO
+               KEY IS REG-NUMERO-CUENTA
+               INVALID KEY
+                   DISPLAY 'Error: cuenta no encontrada'
+               NOT INVALID KEY
+                   DISPLAY 'Cuenta: '  REG-NUMERO-CUENTA
+                   DISPLAY 'Titular: ' REG-TITULAR
+                   DISPLAY 'Tipo: '    REG-TIPO-CUENTA
+                   DISPLAY 'Saldo: '   REG-SALDO
+           END-READ
+           DISPLAY '------------------------'.
+
+       END PROGRAM BANCO-MANT.
